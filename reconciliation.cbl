@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTALS-FILE-A ASSIGN TO "TOTALSA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-A-STATUS.
+
+           SELECT TOTALS-FILE-B ASSIGN TO "TOTALSB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-B-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TOTALS-FILE-A
+           RECORD CONTAINS 24 CHARACTERS.
+       01 TOTALS-A-RECORD.
+           05 KEY-A PIC X(9).
+           05 AMOUNT-A PIC X(15).
+
+       FD TOTALS-FILE-B
+           RECORD CONTAINS 24 CHARACTERS.
+       01 TOTALS-B-RECORD.
+           05 KEY-B PIC X(9).
+           05 AMOUNT-B PIC X(15).
+
+       FD EXCEPTION-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXCEPTION-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-A-STATUS PIC XX.
+       01 WS-FILE-B-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+
+       01 WS-EOF-A-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF-A VALUE 'Y'.
+       01 WS-EOF-B-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF-B VALUE 'Y'.
+
+       01 WS-TOLERANCE PIC S9(5)V99 VALUE 0.01.
+       01 WS-DIFFERENCE PIC S9(9)V9(4).
+
+       01 WS-AMOUNT-MIN PIC S9(9)V9(4) VALUE -9999999.9999.
+       01 WS-AMOUNT-MAX PIC S9(9)V9(4) VALUE 9999999.9999.
+       01 WS-AMOUNT-SCALE PIC 9(1) VALUE 2.
+       01 WS-VALID-AMOUNT-A PIC S9(9)V9(4).
+       01 WS-VALID-AMOUNT-B PIC S9(9)V9(4).
+       01 WS-REASON-A PIC 9(2).
+       01 WS-REASON-B PIC 9(2).
+
+       01 WS-EXCEPTION-DETAIL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 ED-KEY PIC X(9).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 ED-AMOUNT-A PIC -(8)9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 ED-AMOUNT-B PIC -(8)9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 ED-REASON PIC X(28).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-RECONCILE-RECORDS
+               UNTIL WS-EOF-A AND WS-EOF-B.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT TOTALS-FILE-A.
+           OPEN INPUT TOTALS-FILE-B.
+           OPEN OUTPUT EXCEPTION-RPT.
+           PERFORM 110-READ-FILE-A.
+           PERFORM 120-READ-FILE-B.
+
+       110-READ-FILE-A.
+           READ TOTALS-FILE-A
+               AT END SET WS-EOF-A TO TRUE
+           END-READ.
+
+       120-READ-FILE-B.
+           READ TOTALS-FILE-B
+               AT END SET WS-EOF-B TO TRUE
+           END-READ.
+
+       200-RECONCILE-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-EOF-A
+                   PERFORM 230-REPORT-B-ONLY
+                   PERFORM 120-READ-FILE-B
+               WHEN WS-EOF-B
+                   PERFORM 220-REPORT-A-ONLY
+                   PERFORM 110-READ-FILE-A
+               WHEN KEY-A = KEY-B
+                   PERFORM 210-COMPARE-AMOUNTS
+                   PERFORM 110-READ-FILE-A
+                   PERFORM 120-READ-FILE-B
+               WHEN KEY-A < KEY-B
+                   PERFORM 220-REPORT-A-ONLY
+                   PERFORM 110-READ-FILE-A
+               WHEN OTHER
+                   PERFORM 230-REPORT-B-ONLY
+                   PERFORM 120-READ-FILE-B
+           END-EVALUATE.
+
+       210-COMPARE-AMOUNTS.
+           CALL "CURREDIT" USING AMOUNT-A WS-AMOUNT-MIN WS-AMOUNT-MAX
+               WS-AMOUNT-SCALE WS-VALID-AMOUNT-A WS-REASON-A.
+           CALL "CURREDIT" USING AMOUNT-B WS-AMOUNT-MIN WS-AMOUNT-MAX
+               WS-AMOUNT-SCALE WS-VALID-AMOUNT-B WS-REASON-B.
+           IF WS-REASON-A NOT = ZERO OR WS-REASON-B NOT = ZERO
+               MOVE SPACES TO WS-EXCEPTION-DETAIL
+               MOVE KEY-A TO ED-KEY
+               MOVE WS-VALID-AMOUNT-A TO ED-AMOUNT-A
+               MOVE WS-VALID-AMOUNT-B TO ED-AMOUNT-B
+               MOVE "INVALID AMOUNT ON A OR B" TO ED-REASON
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+           ELSE
+               COMPUTE WS-DIFFERENCE =
+                   WS-VALID-AMOUNT-A - WS-VALID-AMOUNT-B
+               IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE
+                   MOVE SPACES TO WS-EXCEPTION-DETAIL
+                   MOVE KEY-A TO ED-KEY
+                   MOVE WS-VALID-AMOUNT-A TO ED-AMOUNT-A
+                   MOVE WS-VALID-AMOUNT-B TO ED-AMOUNT-B
+                   MOVE "AMOUNT MISMATCH" TO ED-REASON
+                   WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+               END-IF
+           END-IF.
+
+       220-REPORT-A-ONLY.
+           CALL "CURREDIT" USING AMOUNT-A WS-AMOUNT-MIN WS-AMOUNT-MAX
+               WS-AMOUNT-SCALE WS-VALID-AMOUNT-A WS-REASON-A.
+           MOVE SPACES TO WS-EXCEPTION-DETAIL.
+           MOVE KEY-A TO ED-KEY.
+           MOVE WS-VALID-AMOUNT-A TO ED-AMOUNT-A.
+           MOVE ZERO TO ED-AMOUNT-B.
+           MOVE "NOT ON FILE B" TO ED-REASON.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+       230-REPORT-B-ONLY.
+           CALL "CURREDIT" USING AMOUNT-B WS-AMOUNT-MIN WS-AMOUNT-MAX
+               WS-AMOUNT-SCALE WS-VALID-AMOUNT-B WS-REASON-B.
+           MOVE SPACES TO WS-EXCEPTION-DETAIL.
+           MOVE KEY-B TO ED-KEY.
+           MOVE ZERO TO ED-AMOUNT-A.
+           MOVE WS-VALID-AMOUNT-B TO ED-AMOUNT-B.
+           MOVE "NOT ON FILE A" TO ED-REASON.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+       900-TERMINATE.
+           CLOSE TOTALS-FILE-A.
+           CLOSE TOTALS-FILE-B.
+           CLOSE EXCEPTION-RPT.
