@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEMIMP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER ASSIGN TO "ITEMMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ITEMCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT ITEM-TRAN ASSIGN TO "ITEMTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ITEM-MASTER.
+           COPY itemrec.
+
+       FD CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-LINE PIC X(80).
+
+       FD ITEM-TRAN
+           RECORD CONTAINS 73 CHARACTERS.
+       01 ITEM-TRAN-RECORD.
+           05 TRAN-SEQ-NO PIC 9(9).
+           05 TRAN-CODE PIC X VALUE 'A'.
+           05 TRAN-ITEM-CODE PIC 9(3).
+           05 TRAN-DESC-1 PIC X(15).
+           05 TRAN-DESC-2 PIC X(15).
+           05 TRAN-DESC-3 PIC X(15).
+           05 TRAN-UNIT-PRICE PIC X(15) VALUE "0.00".
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRICE-EDIT PIC -(7)9.99.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-CSV-STATUS PIC XX.
+       01 WS-TRAN-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01 WS-SEQ-NO PIC 9(9) VALUE ZERO.
+
+       01 WS-CSV-FIELDS.
+           05 WS-CODE-TEXT PIC X(9).
+           05 WS-DESC-1-TEXT PIC X(15).
+           05 WS-DESC-2-TEXT PIC X(15).
+           05 WS-DESC-3-TEXT PIC X(15).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-IMPORT-RECORDS UNTIL WS-EOF.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT ITEM-MASTER.
+           OPEN INPUT CSV-FILE.
+           OPEN OUTPUT ITEM-TRAN.
+           READ CSV-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       200-IMPORT-RECORDS.
+           ADD 1 TO WS-SEQ-NO.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-CODE-TEXT WS-DESC-1-TEXT
+                   WS-DESC-2-TEXT WS-DESC-3-TEXT
+           END-UNSTRING.
+
+           MOVE SPACES TO ITEM-TRAN-RECORD.
+           MOVE WS-SEQ-NO TO TRAN-SEQ-NO.
+           MOVE WS-CODE-TEXT TO TRAN-ITEM-CODE.
+           MOVE WS-CODE-TEXT TO ITEM-CODE.
+           MOVE "0.00" TO TRAN-UNIT-PRICE.
+           READ ITEM-MASTER
+               INVALID KEY
+                   MOVE 'A' TO TRAN-CODE
+               NOT INVALID KEY
+                   MOVE 'C' TO TRAN-CODE
+                   MOVE ITEM-UNIT-PRICE TO WS-PRICE-EDIT
+                   MOVE WS-PRICE-EDIT TO TRAN-UNIT-PRICE
+           END-READ.
+           MOVE WS-DESC-1-TEXT TO TRAN-DESC-1.
+           MOVE WS-DESC-2-TEXT TO TRAN-DESC-2.
+           MOVE WS-DESC-3-TEXT TO TRAN-DESC-3.
+           WRITE ITEM-TRAN-RECORD.
+
+           READ CSV-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       900-TERMINATE.
+           CLOSE ITEM-MASTER.
+           CLOSE CSV-FILE.
+           CLOSE ITEM-TRAN.
