@@ -0,0 +1,49 @@
+//NITEBAT  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*        NIGHTLY BATCH STREAM
+//*        RUNS SCORE PROCESSING, TWO-FILE RECONCILIATION, AND
+//*        ITEM MASTER MAINTENANCE IN SEQUENCE. EACH STEP IS
+//*        GATED ON THE CONDITION CODE OF THE STEP BEFORE IT SO
+//*        THE CHAIN STOPS COLD ON THE FIRST FAILURE. THE REPORT
+//*        DATASETS ARE GDGS SO EACH NIGHT'S RUN CATALOGS ITS OWN
+//*        GENERATION INSTEAD OF COLLIDING WITH THE ONE BEFORE IT;
+//*        THE GDG BASES ARE DEFINED ONE TIME OUTSIDE THIS STREAM.
+//*
+//STEP010  EXEC PGM=SCOREBAT
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SCOREIN  DD DISP=SHR,DSN=PROD.SCORE.INPUT
+//SCORERPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.NITEBAT.SCOREOUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=RECONCIL
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TOTALSA  DD DISP=SHR,DSN=PROD.TOTALS.FILEA
+//TOTALSB  DD DISP=SHR,DSN=PROD.TOTALS.FILEB
+//RECONRPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.NITEBAT.RECONOUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=ITEMMNT,PARM='BATCHOPS'
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//ITEMMSTR DD DISP=OLD,DSN=PROD.ITEM.MASTER
+//ITEMTRAN DD DISP=SHR,DSN=PROD.ITEM.TRANS
+//ITEMRPT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.NITEBAT.ITEMOUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ITEMCKPT DD DISP=OLD,DSN=PROD.ITEM.CKPT
+//ITEMAUDT DD DISP=(MOD,CATLG,DELETE),
+//             DSN=PROD.ITEM.AUDIT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//         ENDIF
