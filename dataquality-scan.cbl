@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQSCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "DQIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT GOOD-FILE ASSIGN TO "DQGOOD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOOD-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "DQREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 INPUT-RECORD PIC X(200).
+
+       FD GOOD-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 GOOD-RECORD PIC X(200).
+
+       FD REJECT-FILE
+           RECORD CONTAINS 240 CHARACTERS.
+       01 REJECT-RECORD.
+           05 RJ-INPUT-RECORD PIC X(200).
+           05 RJ-REASON PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS PIC XX.
+       01 WS-GOOD-STATUS PIC XX.
+       01 WS-REJECT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+      *> configured fields to scan - position, length and the class
+      *> each field is expected to satisfy
+       01 WS-FIELD-COUNT PIC 9(2) VALUE 3.
+       01 WS-FIELD-TABLE.
+           05 WS-FIELD-DEF OCCURS 3 TIMES.
+               10 WS-FIELD-START PIC 9(3).
+               10 WS-FIELD-LEN PIC 9(3).
+               10 WS-FIELD-CLASS PIC X.
+                   88 WS-CLASS-ALPHA VALUE 'A'.
+                   88 WS-CLASS-NUMERIC VALUE 'N'.
+               10 WS-FIELD-NAME PIC X(15).
+
+       01 WS-IDX PIC 9(2).
+       01 WS-FIELD-VALUE PIC X(30).
+       01 WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(40).
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-GOOD PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 050-INIT-FIELD-TABLE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-SCAN-RECORDS UNTIL WS-EOF.
+           PERFORM 800-DISPLAY-SUMMARY.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       050-INIT-FIELD-TABLE.
+           MOVE 001 TO WS-FIELD-START(1).
+           MOVE 009 TO WS-FIELD-LEN(1).
+           MOVE 'N' TO WS-FIELD-CLASS(1).
+           MOVE "ACCOUNT-ID" TO WS-FIELD-NAME(1).
+
+           MOVE 010 TO WS-FIELD-START(2).
+           MOVE 020 TO WS-FIELD-LEN(2).
+           MOVE 'A' TO WS-FIELD-CLASS(2).
+           MOVE "ACCOUNT-NAME" TO WS-FIELD-NAME(2).
+
+           MOVE 030 TO WS-FIELD-START(3).
+           MOVE 009 TO WS-FIELD-LEN(3).
+           MOVE 'N' TO WS-FIELD-CLASS(3).
+           MOVE "ZIP-CODE" TO WS-FIELD-NAME(3).
+
+       100-INITIALIZE.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT GOOD-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           READ INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       200-SCAN-RECORDS.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 210-VALIDATE-RECORD.
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-RECORDS-GOOD
+               MOVE INPUT-RECORD TO GOOD-RECORD
+               WRITE GOOD-RECORD
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE INPUT-RECORD TO RJ-INPUT-RECORD
+               MOVE WS-REJECT-REASON TO RJ-REASON
+               WRITE REJECT-RECORD
+           END-IF.
+
+           READ INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       210-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-FIELD-COUNT
+                   OR NOT WS-RECORD-VALID
+               PERFORM 220-VALIDATE-FIELD
+           END-PERFORM.
+
+       220-VALIDATE-FIELD.
+           MOVE SPACES TO WS-FIELD-VALUE.
+           MOVE INPUT-RECORD(WS-FIELD-START(WS-IDX):
+               WS-FIELD-LEN(WS-IDX)) TO WS-FIELD-VALUE.
+           EVALUATE TRUE
+               WHEN WS-CLASS-ALPHA(WS-IDX)
+                   AND WS-FIELD-VALUE(1:WS-FIELD-LEN(WS-IDX))
+                       IS NOT ALPHABETIC
+                   MOVE 'N' TO WS-RECORD-VALID-SWITCH
+                   STRING WS-FIELD-NAME(WS-IDX) DELIMITED BY SPACE
+                       " NOT ALPHABETIC" DELIMITED BY SIZE
+                       INTO WS-REJECT-REASON
+               WHEN WS-CLASS-NUMERIC(WS-IDX)
+                   AND WS-FIELD-VALUE(1:WS-FIELD-LEN(WS-IDX))
+                       IS NOT NUMERIC
+                   MOVE 'N' TO WS-RECORD-VALID-SWITCH
+                   STRING WS-FIELD-NAME(WS-IDX) DELIMITED BY SPACE
+                       " NOT NUMERIC" DELIMITED BY SIZE
+                       INTO WS-REJECT-REASON
+           END-EVALUATE.
+
+       800-DISPLAY-SUMMARY.
+           DISPLAY "DATA QUALITY SCAN SUMMARY".
+           DISPLAY "RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "RECORDS ACCEPTED: " WS-RECORDS-GOOD.
+           DISPLAY "RECORDS REJECTED: " WS-RECORDS-REJECTED.
+
+       900-TERMINATE.
+           CLOSE INPUT-FILE.
+           CLOSE GOOD-FILE.
+           CLOSE REJECT-FILE.
