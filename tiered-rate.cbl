@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIERCALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TIERIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "TIERRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01 TRANSACTION-RECORD.
+           05 TRAN-ID PIC X(9).
+           05 TRAN-AMOUNT PIC S9(9)V99.
+
+       FD REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+      *> configurable tiered rate table - each tier is bounded by an
+      *> upper transaction amount and carries its own commission rate
+       01 WS-TIER-COUNT PIC 9 VALUE 4.
+       01 WS-TIER-TABLE.
+           05 WS-TIER OCCURS 4 TIMES.
+               10 WS-TIER-UPPER-LIMIT PIC S9(9)V99.
+               10 WS-TIER-RATE PIC V999.
+
+       01 WS-IDX PIC 9.
+       01 WS-TIER-NO PIC 9.
+       01 WS-CALC-AMOUNT PIC S9(9)V99.
+
+       01 WS-TIER-TOTALS.
+           05 WS-TIER-STATS OCCURS 4 TIMES.
+               10 WS-TIER-TXN-COUNT PIC 9(7) VALUE ZERO.
+               10 WS-TIER-TXN-TOTAL PIC S9(11)V99 VALUE ZERO.
+               10 WS-TIER-CALC-TOTAL PIC S9(11)V99 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-TRAN-ID PIC X(9).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-AMOUNT PIC -(7)9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-TIER PIC 9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-CALC-AMOUNT PIC -(7)9.99.
+           05 FILLER PIC X(31) VALUE SPACES.
+
+       01 WS-SUMMARY-HEADING PIC X(80) VALUE
+           "TIER  TXN COUNT      TXN TOTAL   CALCULATED TOTAL".
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SL-TIER PIC 9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SL-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SL-TXN-TOTAL PIC -(8)9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SL-CALC-TOTAL PIC -(8)9.99.
+           05 FILLER PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 050-INIT-TIER-TABLE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-TRANSACTIONS UNTIL WS-EOF.
+           PERFORM 300-WRITE-SUMMARY.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       050-INIT-TIER-TABLE.
+           MOVE 1.99 TO WS-TIER-UPPER-LIMIT(1).
+           MOVE .010 TO WS-TIER-RATE(1).
+
+           MOVE 18.99 TO WS-TIER-UPPER-LIMIT(2).
+           MOVE .030 TO WS-TIER-RATE(2).
+
+           MOVE 999.99 TO WS-TIER-UPPER-LIMIT(3).
+           MOVE .050 TO WS-TIER-RATE(3).
+
+           MOVE 999999999.99 TO WS-TIER-UPPER-LIMIT(4).
+           MOVE .070 TO WS-TIER-RATE(4).
+
+       100-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           READ TRANSACTION-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       200-PROCESS-TRANSACTIONS.
+           PERFORM 210-FIND-TIER.
+           COMPUTE WS-CALC-AMOUNT ROUNDED =
+               TRAN-AMOUNT * WS-TIER-RATE(WS-TIER-NO).
+
+           ADD 1 TO WS-TIER-TXN-COUNT(WS-TIER-NO).
+           ADD TRAN-AMOUNT TO WS-TIER-TXN-TOTAL(WS-TIER-NO).
+           ADD WS-CALC-AMOUNT TO WS-TIER-CALC-TOTAL(WS-TIER-NO).
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE TRAN-ID TO DL-TRAN-ID.
+           MOVE TRAN-AMOUNT TO DL-AMOUNT.
+           MOVE WS-TIER-NO TO DL-TIER.
+           MOVE WS-CALC-AMOUNT TO DL-CALC-AMOUNT.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           READ TRANSACTION-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       210-FIND-TIER.
+           MOVE WS-TIER-COUNT TO WS-TIER-NO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TIER-COUNT
+               IF TRAN-AMOUNT <= WS-TIER-UPPER-LIMIT(WS-IDX)
+                   MOVE WS-IDX TO WS-TIER-NO
+                   MOVE WS-TIER-COUNT TO WS-IDX
+               END-IF
+           END-PERFORM.
+
+       300-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-SUMMARY-HEADING.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TIER-COUNT
+               MOVE SPACES TO WS-SUMMARY-LINE
+               MOVE WS-IDX TO SL-TIER
+               MOVE WS-TIER-TXN-COUNT(WS-IDX) TO SL-COUNT
+               MOVE WS-TIER-TXN-TOTAL(WS-IDX) TO SL-TXN-TOTAL
+               MOVE WS-TIER-CALC-TOTAL(WS-IDX) TO SL-CALC-TOTAL
+               WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+           END-PERFORM.
+
+       900-TERMINATE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
