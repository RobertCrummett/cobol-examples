@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURREDIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TEST-RESULT PIC S9(4) COMP.
+       01 WS-SCALE-FACTOR PIC 9(9).
+       01 WS-SCALED-AMOUNT PIC S9(13)V9(4).
+       01 WS-INTEGER-CHECK PIC S9(13)V9(4).
+
+       LINKAGE SECTION.
+       01 LS-INPUT-AMOUNT PIC X(15).
+       01 LS-MIN-AMOUNT PIC S9(9)V9(4).
+       01 LS-MAX-AMOUNT PIC S9(9)V9(4).
+       01 LS-DECIMAL-PLACES PIC 9(1).
+       01 LS-VALIDATED-AMOUNT PIC S9(9)V9(4).
+       01 LS-REASON-CODE PIC 9(2).
+           88 LS-VALID VALUE 00.
+           88 LS-NON-NUMERIC VALUE 10.
+           88 LS-BELOW-MINIMUM VALUE 20.
+           88 LS-ABOVE-MAXIMUM VALUE 30.
+           88 LS-INVALID-SCALE VALUE 40.
+
+       PROCEDURE DIVISION USING LS-INPUT-AMOUNT LS-MIN-AMOUNT
+           LS-MAX-AMOUNT LS-DECIMAL-PLACES LS-VALIDATED-AMOUNT
+           LS-REASON-CODE.
+       000-MAIN.
+           MOVE ZERO TO LS-VALIDATED-AMOUNT.
+           SET LS-VALID TO TRUE.
+
+           COMPUTE WS-TEST-RESULT =
+               FUNCTION TEST-NUMVAL(LS-INPUT-AMOUNT).
+           IF WS-TEST-RESULT NOT = 0
+               SET LS-NON-NUMERIC TO TRUE
+           ELSE
+               COMPUTE LS-VALIDATED-AMOUNT =
+                   FUNCTION NUMVAL(LS-INPUT-AMOUNT)
+               PERFORM 100-CHECK-SCALE
+               IF LS-VALID
+                   PERFORM 200-CHECK-RANGE
+               END-IF
+           END-IF.
+           GOBACK.
+
+       100-CHECK-SCALE.
+           COMPUTE WS-SCALE-FACTOR = 10 ** LS-DECIMAL-PLACES.
+           COMPUTE WS-SCALED-AMOUNT =
+               LS-VALIDATED-AMOUNT * WS-SCALE-FACTOR.
+           COMPUTE WS-INTEGER-CHECK =
+               FUNCTION INTEGER-PART(WS-SCALED-AMOUNT).
+           IF WS-SCALED-AMOUNT NOT = WS-INTEGER-CHECK
+               SET LS-INVALID-SCALE TO TRUE
+               MOVE ZERO TO LS-VALIDATED-AMOUNT
+           END-IF.
+
+       200-CHECK-RANGE.
+           IF LS-VALIDATED-AMOUNT < LS-MIN-AMOUNT
+               SET LS-BELOW-MINIMUM TO TRUE
+               MOVE ZERO TO LS-VALIDATED-AMOUNT
+           ELSE
+               IF LS-VALIDATED-AMOUNT > LS-MAX-AMOUNT
+                   SET LS-ABOVE-MAXIMUM TO TRUE
+                   MOVE ZERO TO LS-VALIDATED-AMOUNT
+               END-IF
+           END-IF.
