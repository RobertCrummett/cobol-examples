@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEMEXP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER ASSIGN TO "ITEMMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ITEMCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CSV-REJECT-FILE ASSIGN TO "ITEMEXPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ITEM-MASTER.
+           COPY itemrec.
+
+       FD CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-LINE PIC X(80).
+
+       FD CSV-REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-REJECT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-CSV-STATUS PIC XX.
+       01 WS-REJ-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01 WS-ITEM-CODE-TEXT PIC 999.
+       01 WS-COMMA-COUNT PIC 9(3).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-EXPORT-RECORDS UNTIL WS-EOF.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT ITEM-MASTER.
+           OPEN OUTPUT CSV-FILE.
+           OPEN OUTPUT CSV-REJECT-FILE.
+           READ ITEM-MASTER NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       200-EXPORT-RECORDS.
+           MOVE ITEM-CODE TO WS-ITEM-CODE-TEXT.
+           MOVE ZERO TO WS-COMMA-COUNT.
+           INSPECT ITEM-DESC-1 TALLYING WS-COMMA-COUNT FOR ALL ",".
+           INSPECT ITEM-DESC-2 TALLYING WS-COMMA-COUNT FOR ALL ",".
+           INSPECT ITEM-DESC-3 TALLYING WS-COMMA-COUNT FOR ALL ",".
+           IF WS-COMMA-COUNT > ZERO
+               PERFORM 210-WRITE-REJECT-LINE
+           ELSE
+               PERFORM 220-WRITE-CSV-LINE
+           END-IF.
+
+           READ ITEM-MASTER NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       210-WRITE-REJECT-LINE.
+           MOVE SPACES TO CSV-REJECT-LINE.
+           STRING WS-ITEM-CODE-TEXT DELIMITED BY SIZE
+               " - DESCRIPTION CONTAINS A COMMA, NOT EXPORTED"
+                   DELIMITED BY SIZE
+               INTO CSV-REJECT-LINE
+           END-STRING.
+           WRITE CSV-REJECT-LINE.
+
+       220-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE.
+           STRING WS-ITEM-CODE-TEXT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-DESC-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-DESC-2) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-DESC-3) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
+       900-TERMINATE.
+           CLOSE ITEM-MASTER.
+           CLOSE CSV-FILE.
+           CLOSE CSV-REJECT-FILE.
