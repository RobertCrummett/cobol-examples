@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCOREBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "SCOREIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SCORERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01 SCORE-RECORD.
+           05 SCORE-ID PIC X(9).
+           05 SCORE-VALUE PIC 9(3).
+
+       FD REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01 CHECK-VAL PIC 9(3).
+           88 PASS VALUES ARE 041 THRU 100.
+           88 FAIL VALUES ARE 000 THRU 040.
+
+       01 WS-COUNTERS.
+           05 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+           05 WS-PASS-COUNT PIC 9(7) VALUE ZERO.
+           05 WS-FAIL-COUNT PIC 9(7) VALUE ZERO.
+           05 WS-INVALID-COUNT PIC 9(7) VALUE ZERO.
+
+       01 WS-PASS-RATE PIC 999V99 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-ID PIC X(9).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-SCORE PIC ZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-RESULT PIC X(7).
+           05 FILLER PIC X(49) VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(24) VALUE SPACES.
+           05 SL-LABEL PIC X(20).
+           05 SL-VALUE PIC ZZZZ,ZZ9.
+           05 FILLER PIC X(28) VALUE SPACES.
+
+       01 WS-RATE-LINE.
+           05 FILLER PIC X(24) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "PASS RATE (PERCENT):".
+           05 RL-RATE PIC ZZ9.99.
+           05 FILLER PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-SCORES UNTIL WS-EOF.
+           PERFORM 300-WRITE-SUMMARY.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT SCORE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           READ SCORE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       200-PROCESS-SCORES.
+           MOVE SCORE-VALUE TO CHECK-VAL.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE SCORE-ID TO DL-ID.
+           MOVE SCORE-VALUE TO DL-SCORE.
+           IF PASS
+               MOVE "PASS" TO DL-RESULT
+               ADD 1 TO WS-PASS-COUNT
+           END-IF.
+           IF FAIL
+               MOVE "FAIL" TO DL-RESULT
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+           IF NOT PASS AND NOT FAIL
+               MOVE "INVALID" TO DL-RESULT
+               ADD 1 TO WS-INVALID-COUNT
+           END-IF.
+           ADD 1 TO WS-RECORD-COUNT.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           READ SCORE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       300-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE "RECORDS PROCESSED:" TO SL-LABEL.
+           MOVE WS-RECORD-COUNT TO SL-VALUE.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE "PASS COUNT:" TO SL-LABEL.
+           MOVE WS-PASS-COUNT TO SL-VALUE.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE "FAIL COUNT:" TO SL-LABEL.
+           MOVE WS-FAIL-COUNT TO SL-VALUE.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE "INVALID COUNT:" TO SL-LABEL.
+           MOVE WS-INVALID-COUNT TO SL-VALUE.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           IF WS-RECORD-COUNT > ZERO
+               COMPUTE WS-PASS-RATE ROUNDED =
+                   (WS-PASS-COUNT / WS-RECORD-COUNT) * 100
+           END-IF.
+           MOVE WS-PASS-RATE TO RL-RATE.
+           WRITE REPORT-LINE FROM WS-RATE-LINE.
+
+       900-TERMINATE.
+           CLOSE SCORE-FILE.
+           CLOSE REPORT-FILE.
