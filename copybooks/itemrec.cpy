@@ -0,0 +1,7 @@
+      *> item master record layout - keyed on ITEM-CODE
+       01 ITEM-RECORD.
+           05 ITEM-CODE PIC 9(3).
+           05 ITEM-DESC-1 PIC X(15).
+           05 ITEM-DESC-2 PIC X(15).
+           05 ITEM-DESC-3 PIC X(15).
+           05 ITEM-UNIT-PRICE PIC S9(7)V9(2).
