@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEMMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER ASSIGN TO "ITEMMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ITEM-TRAN ASSIGN TO "ITEMTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ITEM-RPT ASSIGN TO "ITEMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "ITEMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "ITEMAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ITEM-MASTER.
+           COPY itemrec.
+
+       FD ITEM-TRAN
+           RECORD CONTAINS 73 CHARACTERS.
+       01 ITEM-TRAN-RECORD.
+           05 TRAN-SEQ-NO PIC 9(9).
+           05 TRAN-CODE PIC X.
+               88 TRAN-ADD VALUE 'A'.
+               88 TRAN-CHANGE VALUE 'C'.
+               88 TRAN-DELETE VALUE 'D'.
+           05 TRAN-ITEM-CODE PIC 9(3).
+           05 TRAN-DESC-1 PIC X(15).
+           05 TRAN-DESC-2 PIC X(15).
+           05 TRAN-DESC-3 PIC X(15).
+           05 TRAN-UNIT-PRICE PIC X(15).
+
+       FD ITEM-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 ITEM-RPT-LINE PIC X(80).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RUN-DATE PIC 9(8).
+           05 CKPT-LAST-SEQ PIC 9(9).
+
+       FD AUDIT-FILE
+           RECORD CONTAINS 109 CHARACTERS.
+       01 AUDIT-RECORD.
+           05 AUD-ITEM-CODE PIC 9(3).
+           05 AUD-OLD-DESC-1 PIC X(15).
+           05 AUD-OLD-DESC-2 PIC X(15).
+           05 AUD-OLD-DESC-3 PIC X(15).
+           05 AUD-NEW-DESC-1 PIC X(15).
+           05 AUD-NEW-DESC-2 PIC X(15).
+           05 AUD-NEW-DESC-3 PIC X(15).
+           05 AUD-CHANGE-DATE PIC 9(8).
+           05 AUD-USER-ID PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-TRAN-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01 WS-ACTION PIC X(8).
+       01 WS-RESULT PIC X(36).
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-TRANS-SINCE-CKPT PIC 9(4) VALUE ZERO.
+       01 WS-LAST-SEQ-PROCESSED PIC 9(9) VALUE ZERO.
+
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-OLD-DESC-1 PIC X(15).
+       01 WS-OLD-DESC-2 PIC X(15).
+       01 WS-OLD-DESC-3 PIC X(15).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-PRICE-MIN PIC S9(9)V9(4) VALUE ZERO.
+       01 WS-PRICE-MAX PIC S9(9)V9(4) VALUE 9999999.99.
+       01 WS-PRICE-SCALE PIC 9(1) VALUE 2.
+       01 WS-VALID-PRICE PIC S9(9)V9(4).
+       01 WS-PRICE-REASON PIC 9(2).
+
+       01 WS-RPT-DETAIL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RD-ITEM-CODE PIC 999.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RD-ACTION PIC X(8).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RD-RESULT PIC X(36).
+           05 FILLER PIC X(23) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+           05 LS-PARM-LEN PIC S9(4) COMP.
+           05 LS-USER-ID PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-TRANSACTIONS UNTIL WS-EOF.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 105-LOAD-CHECKPOINT.
+           OPEN I-O ITEM-MASTER.
+           OPEN INPUT ITEM-TRAN.
+           OPEN OUTPUT ITEM-RPT.
+           OPEN OUTPUT AUDIT-FILE.
+           READ ITEM-TRAN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       105-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-SEQ-PROCESSED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-SEQ-PROCESSED
+                   NOT AT END
+                       IF CKPT-RUN-DATE = WS-RUN-DATE
+                           MOVE CKPT-LAST-SEQ TO WS-LAST-SEQ-PROCESSED
+                       ELSE
+                           MOVE ZERO TO WS-LAST-SEQ-PROCESSED
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       200-PROCESS-TRANSACTIONS.
+           IF TRAN-SEQ-NO <= WS-LAST-SEQ-PROCESSED
+               CONTINUE
+           ELSE
+               MOVE TRAN-ITEM-CODE TO ITEM-CODE
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 210-ADD-ITEM
+                   WHEN TRAN-CHANGE
+                       PERFORM 220-CHANGE-ITEM
+                   WHEN TRAN-DELETE
+                       PERFORM 230-DELETE-ITEM
+                   WHEN OTHER
+                       PERFORM 240-REJECT-TRANSACTION
+               END-EVALUATE
+               MOVE TRAN-SEQ-NO TO WS-LAST-SEQ-PROCESSED
+               PERFORM 260-CHECKPOINT-IF-DUE
+           END-IF.
+
+           READ ITEM-TRAN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       260-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-TRANS-SINCE-CKPT.
+           IF WS-TRANS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 270-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-TRANS-SINCE-CKPT
+           END-IF.
+
+       270-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           MOVE WS-LAST-SEQ-PROCESSED TO CKPT-LAST-SEQ.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       210-ADD-ITEM.
+           MOVE "ADD" TO WS-ACTION.
+           CALL "CURREDIT" USING TRAN-UNIT-PRICE WS-PRICE-MIN
+               WS-PRICE-MAX WS-PRICE-SCALE WS-VALID-PRICE
+               WS-PRICE-REASON.
+           IF WS-PRICE-REASON NOT = ZERO
+               MOVE "REJECTED - INVALID UNIT PRICE" TO WS-RESULT
+           ELSE
+               MOVE TRAN-DESC-1 TO ITEM-DESC-1
+               MOVE TRAN-DESC-2 TO ITEM-DESC-2
+               MOVE TRAN-DESC-3 TO ITEM-DESC-3
+               MOVE WS-VALID-PRICE TO ITEM-UNIT-PRICE
+               WRITE ITEM-RECORD
+                   INVALID KEY
+                       MOVE "REJECTED - DUPLICATE KEY" TO WS-RESULT
+                   NOT INVALID KEY
+                       MOVE "APPLIED" TO WS-RESULT
+                       MOVE SPACES TO WS-OLD-DESC-1
+                       MOVE SPACES TO WS-OLD-DESC-2
+                       MOVE SPACES TO WS-OLD-DESC-3
+                       PERFORM 280-WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+           PERFORM 250-WRITE-REPORT-LINE.
+
+       220-CHANGE-ITEM.
+           MOVE "CHANGE" TO WS-ACTION.
+           CALL "CURREDIT" USING TRAN-UNIT-PRICE WS-PRICE-MIN
+               WS-PRICE-MAX WS-PRICE-SCALE WS-VALID-PRICE
+               WS-PRICE-REASON.
+           IF WS-PRICE-REASON NOT = ZERO
+               MOVE "REJECTED - INVALID UNIT PRICE" TO WS-RESULT
+           ELSE
+               READ ITEM-MASTER
+                   INVALID KEY
+                       MOVE "REJECTED - NOT ON FILE" TO WS-RESULT
+                   NOT INVALID KEY
+                       MOVE ITEM-DESC-1 TO WS-OLD-DESC-1
+                       MOVE ITEM-DESC-2 TO WS-OLD-DESC-2
+                       MOVE ITEM-DESC-3 TO WS-OLD-DESC-3
+                       MOVE TRAN-DESC-1 TO ITEM-DESC-1
+                       MOVE TRAN-DESC-2 TO ITEM-DESC-2
+                       MOVE TRAN-DESC-3 TO ITEM-DESC-3
+                       MOVE WS-VALID-PRICE TO ITEM-UNIT-PRICE
+                       REWRITE ITEM-RECORD
+                           INVALID KEY
+                               MOVE "REJECTED - REWRITE FAILED"
+                                   TO WS-RESULT
+                           NOT INVALID KEY
+                               MOVE "APPLIED" TO WS-RESULT
+                               PERFORM 280-WRITE-AUDIT-RECORD
+                       END-REWRITE
+               END-READ
+           END-IF.
+           PERFORM 250-WRITE-REPORT-LINE.
+
+       230-DELETE-ITEM.
+           MOVE "DELETE" TO WS-ACTION.
+           READ ITEM-MASTER
+               INVALID KEY
+                   MOVE "REJECTED - NOT ON FILE" TO WS-RESULT
+               NOT INVALID KEY
+                   MOVE ITEM-DESC-1 TO WS-OLD-DESC-1
+                   MOVE ITEM-DESC-2 TO WS-OLD-DESC-2
+                   MOVE ITEM-DESC-3 TO WS-OLD-DESC-3
+                   DELETE ITEM-MASTER
+                       INVALID KEY
+                           MOVE "REJECTED - DELETE FAILED" TO WS-RESULT
+                       NOT INVALID KEY
+                           MOVE "APPLIED" TO WS-RESULT
+                           MOVE SPACES TO ITEM-DESC-1
+                           MOVE SPACES TO ITEM-DESC-2
+                           MOVE SPACES TO ITEM-DESC-3
+                           PERFORM 280-WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
+           PERFORM 250-WRITE-REPORT-LINE.
+
+       240-REJECT-TRANSACTION.
+           MOVE "UNKNOWN" TO WS-ACTION.
+           MOVE "REJECTED - INVALID TRANSACTION CODE" TO WS-RESULT.
+           PERFORM 250-WRITE-REPORT-LINE.
+
+       280-WRITE-AUDIT-RECORD.
+           MOVE ITEM-CODE TO AUD-ITEM-CODE.
+           MOVE WS-OLD-DESC-1 TO AUD-OLD-DESC-1.
+           MOVE WS-OLD-DESC-2 TO AUD-OLD-DESC-2.
+           MOVE WS-OLD-DESC-3 TO AUD-OLD-DESC-3.
+           MOVE ITEM-DESC-1 TO AUD-NEW-DESC-1.
+           MOVE ITEM-DESC-2 TO AUD-NEW-DESC-2.
+           MOVE ITEM-DESC-3 TO AUD-NEW-DESC-3.
+           MOVE WS-RUN-DATE TO AUD-CHANGE-DATE.
+           MOVE LS-USER-ID TO AUD-USER-ID.
+           WRITE AUDIT-RECORD.
+
+       250-WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE TRAN-ITEM-CODE TO RD-ITEM-CODE.
+           MOVE WS-ACTION TO RD-ACTION.
+           MOVE WS-RESULT TO RD-RESULT.
+           WRITE ITEM-RPT-LINE FROM WS-RPT-DETAIL.
+
+       900-TERMINATE.
+           PERFORM 270-WRITE-CHECKPOINT.
+           CLOSE ITEM-MASTER.
+           CLOSE ITEM-TRAN.
+           CLOSE ITEM-RPT.
+           CLOSE AUDIT-FILE.
